@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHPOST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-INPUT-FILE ASSIGN TO "TRANIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TI-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "RESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-INPUT-FILE.
+           COPY TRANIN.
+       FD  RESTART-FILE.
+           COPY RESTART.
+       WORKING-STORAGE SECTION.
+       01  WS-TI-STATUS          PIC X(02).
+       01  WS-RC-STATUS          PIC X(02).
+       01  WS-EOF-SWITCH         PIC X(01).
+       01  WS-ACCOUNT-NUMBER     PIC 9(10).
+       01  WS-TRANS-TYPE         PIC X(01).
+       01  WS-AMOUNT             PIC S9(09)V99.
+       01  WS-CURRENCY-CODE      PIC X(03).
+       01  WS-OVERRIDE-FLAG      PIC X(01) VALUE 'N'.
+       01  WS-SUPERVISOR-ID      PIC X(08) VALUE SPACES.
+       01  WS-RETURN-CODE        PIC X(02).
+       01  WS-RECORDS-READ       PIC 9(08).
+       01  WS-RECORDS-POSTED     PIC 9(08).
+       01  WS-RECORDS-DECLINED   PIC 9(08).
+       01  WS-RECORDS-SKIPPED    PIC 9(08).
+       01  WS-LAST-SEQ-NUMBER    PIC 9(08).
+       01  WS-CHECKPOINT-INTERVAL PIC 9(04) VALUE 100.
+       01  WS-SINCE-CHECKPOINT    PIC 9(04).
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 0050-READ-RESTART-CHECKPOINT
+           PERFORM 0100-OPEN-FILES
+           PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+               PERFORM 0200-READ-TRANSACTION
+               IF WS-EOF-SWITCH NOT = 'Y'
+                   IF TI-SEQUENCE-NUMBER > WS-LAST-SEQ-NUMBER
+                       PERFORM 0300-POST-TRANSACTION
+                       PERFORM 0350-CHECKPOINT-IF-DUE
+                   ELSE
+                       ADD 1 TO WS-RECORDS-SKIPPED
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM 0800-CLOSE-FILES
+           PERFORM 0850-RESET-CHECKPOINT
+           PERFORM 0900-DISPLAY-SUMMARY
+           STOP RUN.
+
+       0050-READ-RESTART-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-SEQ-NUMBER
+           OPEN INPUT RESTART-FILE
+           IF WS-RC-STATUS = '00'
+               READ RESTART-FILE
+                   NOT AT END
+                       MOVE RC-LAST-SEQUENCE-NUMBER
+                           TO WS-LAST-SEQ-NUMBER
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       0100-OPEN-FILES.
+           OPEN INPUT TRANS-INPUT-FILE
+           MOVE 'N' TO WS-EOF-SWITCH
+           MOVE ZERO TO WS-RECORDS-READ
+           MOVE ZERO TO WS-RECORDS-POSTED
+           MOVE ZERO TO WS-RECORDS-DECLINED
+           MOVE ZERO TO WS-RECORDS-SKIPPED
+           MOVE ZERO TO WS-SINCE-CHECKPOINT.
+
+       0200-READ-TRANSACTION.
+           READ TRANS-INPUT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       0300-POST-TRANSACTION.
+           MOVE TI-ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER
+           MOVE TI-TRANS-TYPE     TO WS-TRANS-TYPE
+           MOVE TI-AMOUNT         TO WS-AMOUNT
+           MOVE TI-CURRENCY-CODE  TO WS-CURRENCY-CODE
+           CALL 'TRANSACT' USING WS-ACCOUNT-NUMBER
+                                  WS-TRANS-TYPE
+                                  WS-AMOUNT
+                                  WS-CURRENCY-CODE
+                                  WS-OVERRIDE-FLAG
+                                  WS-SUPERVISOR-ID
+                                  WS-RETURN-CODE
+           IF WS-RETURN-CODE = '00'
+               ADD 1 TO WS-RECORDS-POSTED
+               MOVE TI-SEQUENCE-NUMBER TO WS-LAST-SEQ-NUMBER
+           ELSE
+               ADD 1 TO WS-RECORDS-DECLINED
+               MOVE TI-SEQUENCE-NUMBER TO WS-LAST-SEQ-NUMBER
+           END-IF.
+
+       0350-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-CHECKPOINT
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 0400-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-SINCE-CHECKPOINT
+           END-IF.
+
+       0400-WRITE-CHECKPOINT.
+           MOVE WS-LAST-SEQ-NUMBER TO RC-LAST-SEQUENCE-NUMBER
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       0800-CLOSE-FILES.
+           CLOSE TRANS-INPUT-FILE.
+
+       0850-RESET-CHECKPOINT.
+           MOVE ZERO TO RC-LAST-SEQUENCE-NUMBER
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       0900-DISPLAY-SUMMARY.
+           DISPLAY 'BATCHPOST RUN SUMMARY'
+           DISPLAY 'RECORDS READ.....: ' WS-RECORDS-READ
+           DISPLAY 'RECORDS POSTED...: ' WS-RECORDS-POSTED
+           DISPLAY 'RECORDS DECLINED.: ' WS-RECORDS-DECLINED
+           DISPLAY 'RECORDS SKIPPED..: ' WS-RECORDS-SKIPPED.
