@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTCALC.
+      *----------------------------------------------------------------
+      *  MONTH-END INTEREST ACCRUAL RUN
+      *  PASS 1 SCANS ACCTMAST SEQUENTIALLY (SKIPPING ACCOUNTS ALREADY
+      *  CREDITED BY A PRIOR, ABENDED RUN PER INTRESRT) AND BUILDS AN
+      *  IN-MEMORY TABLE OF ELIGIBLE SAVINGS ACCOUNTS, THEN CLOSES
+      *  ACCTMAST. PASS 2 LOOPS OVER THE TABLE CALLING TRANSACT FOR
+      *  EACH ACCOUNT. ACCTMAST IS NEVER OPEN WHILE TRANSACT RUNS -
+      *  TRANSACT OPENS AND CLOSES ITS OWN I-O HANDLE TO THE SAME
+      *  PHYSICAL FILE ON EVERY CALL, THE SAME WAY BATCHPOST RELIES ON
+      *  IT - SO THE TWO PROGRAMS NEVER CONTEND FOR THE FILE AT ONCE.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AM-ACCOUNT-NUMBER
+               FILE STATUS IS WS-AM-STATUS.
+           SELECT ACCOUNT-TYPE-FILE ASSIGN TO "ACCTTYPE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "INTRESRT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTMAST.
+       FD  ACCOUNT-TYPE-FILE.
+           COPY ACCTTYP.
+       FD  RESTART-FILE.
+           COPY INTRESRT.
+       WORKING-STORAGE SECTION.
+       01  WS-AM-STATUS            PIC X(02).
+       01  WS-AT-STATUS            PIC X(02).
+       01  WS-RC-STATUS            PIC X(02).
+       01  WS-EOF-SWITCH           PIC X(01).
+       01  WS-INTEREST-RATE        PIC S9V9(04).
+       01  WS-INTEREST-AMOUNT      PIC S9(09)V99.
+       01  WS-RETURN-CODE          PIC X(02).
+       01  WS-OVERRIDE-FLAG        PIC X(01) VALUE 'N'.
+       01  WS-SUPERVISOR-ID        PIC X(08) VALUE SPACES.
+       01  WS-ACCOUNTS-PROCESSED   PIC 9(08).
+       01  WS-ACCOUNTS-CREDITED    PIC 9(08).
+       01  WS-ACCOUNTS-SKIPPED     PIC 9(08).
+       01  WS-TABLE-FULL           PIC X(01) VALUE 'N'.
+       01  WS-ACCOUNTS-OVERFLOW    PIC 9(08).
+       01  WS-LAST-ACCOUNT-NUMBER  PIC 9(10).
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(04) VALUE 100.
+       01  WS-SINCE-CHECKPOINT     PIC 9(04).
+       01  WS-ABEND-SWITCH         PIC X(01) VALUE 'N'.
+       COPY ACCTTYPT.
+       COPY INTACCTT.
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 0050-READ-RESTART-CHECKPOINT
+           PERFORM 0100-OPEN-FILES
+           PERFORM 0150-LOAD-ACCOUNT-TYPES
+           IF WS-ABEND-SWITCH = 'Y'
+               CLOSE ACCOUNT-MASTER-FILE
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM 0200-SCAN-ACCOUNTS
+               CLOSE ACCOUNT-MASTER-FILE
+               PERFORM 0300-CREDIT-INTEREST
+               PERFORM 0850-RESET-CHECKPOINT
+               IF WS-TABLE-FULL = 'Y'
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF
+           PERFORM 0900-DISPLAY-SUMMARY
+           STOP RUN.
+
+       0050-READ-RESTART-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-ACCOUNT-NUMBER
+           OPEN INPUT RESTART-FILE
+           IF WS-RC-STATUS = '00'
+               READ RESTART-FILE
+                   NOT AT END
+                       MOVE IR-LAST-ACCOUNT-NUMBER
+                           TO WS-LAST-ACCOUNT-NUMBER
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       0100-OPEN-FILES.
+           OPEN INPUT ACCOUNT-MASTER-FILE
+           MOVE 'N' TO WS-EOF-SWITCH
+           MOVE ZERO TO WS-ACCOUNTS-PROCESSED
+           MOVE ZERO TO WS-ACCOUNTS-CREDITED
+           MOVE ZERO TO WS-ACCOUNTS-SKIPPED
+           MOVE ZERO TO WS-ACCOUNTS-OVERFLOW
+           MOVE ZERO TO WS-INTCALC-ACCOUNT-COUNT
+           MOVE ZERO TO WS-SINCE-CHECKPOINT
+           MOVE 'N' TO WS-TABLE-FULL.
+
+       0150-LOAD-ACCOUNT-TYPES.
+           MOVE ZERO TO WS-ACCT-TYPE-COUNT
+           OPEN INPUT ACCOUNT-TYPE-FILE
+           IF WS-AT-STATUS NOT = '00'
+               DISPLAY 'INTCALC ABEND: CANNOT OPEN ACCTTYPE.DAT, '
+                       'FILE STATUS ' WS-AT-STATUS
+               MOVE 'Y' TO WS-ABEND-SWITCH
+           ELSE
+               PERFORM UNTIL WS-AT-STATUS = '10'
+                   READ ACCOUNT-TYPE-FILE
+                       AT END
+                           MOVE '10' TO WS-AT-STATUS
+                       NOT AT END
+                           PERFORM 0155-ADD-ACCOUNT-TYPE-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-TYPE-FILE
+           END-IF.
+
+       0155-ADD-ACCOUNT-TYPE-ENTRY.
+           IF WS-ACCT-TYPE-COUNT < 50
+               ADD 1 TO WS-ACCT-TYPE-COUNT
+               MOVE AT-TYPE-CODE TO TT-TYPE-CODE(WS-ACCT-TYPE-COUNT)
+               MOVE AT-TYPE-DESC TO TT-TYPE-DESC(WS-ACCT-TYPE-COUNT)
+               MOVE AT-OVERDRAFT-LIMIT
+                   TO TT-OVERDRAFT-LIMIT(WS-ACCT-TYPE-COUNT)
+               MOVE AT-OVERDRAFT-FEE
+                   TO TT-OVERDRAFT-FEE(WS-ACCT-TYPE-COUNT)
+               MOVE AT-INTEREST-RATE
+                   TO TT-INTEREST-RATE(WS-ACCT-TYPE-COUNT)
+           ELSE
+               DISPLAY 'WARNING: ACCOUNT TYPE TABLE FULL, TYPE CODE '
+                       AT-TYPE-CODE ' IGNORED'
+           END-IF.
+
+       0200-SCAN-ACCOUNTS.
+           PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+               PERFORM 0220-READ-ACCOUNT
+               IF WS-EOF-SWITCH NOT = 'Y'
+                   IF AM-ACCOUNT-TYPE = 'S'
+                       IF AM-ACCOUNT-NUMBER > WS-LAST-ACCOUNT-NUMBER
+                           PERFORM 0260-ADD-ELIGIBLE-ACCOUNT
+                       ELSE
+                           ADD 1 TO WS-ACCOUNTS-SKIPPED
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       0220-READ-ACCOUNT.
+           READ ACCOUNT-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-ACCOUNTS-PROCESSED
+           END-READ.
+
+       0250-LOOKUP-INTEREST-RATE.
+           MOVE ZERO TO WS-INTEREST-RATE
+           SET TT-IDX TO 1
+           SEARCH WS-ACCT-TYPE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TT-TYPE-CODE(TT-IDX) = AM-ACCOUNT-TYPE
+                   MOVE TT-INTEREST-RATE(TT-IDX) TO WS-INTEREST-RATE
+           END-SEARCH.
+
+       0260-ADD-ELIGIBLE-ACCOUNT.
+           PERFORM 0250-LOOKUP-INTEREST-RATE
+           IF WS-INTEREST-RATE > 0 AND AM-BALANCE > 0
+               IF WS-INTCALC-ACCOUNT-COUNT < 5000
+                   ADD 1 TO WS-INTCALC-ACCOUNT-COUNT
+                   MOVE AM-ACCOUNT-NUMBER
+                       TO IA-ACCOUNT-NUMBER(WS-INTCALC-ACCOUNT-COUNT)
+                   MOVE AM-BALANCE
+                       TO IA-BALANCE(WS-INTCALC-ACCOUNT-COUNT)
+                   MOVE AM-CURRENCY-CODE
+                       TO IA-CURRENCY-CODE(WS-INTCALC-ACCOUNT-COUNT)
+                   MOVE WS-INTEREST-RATE
+                       TO IA-INTEREST-RATE(WS-INTCALC-ACCOUNT-COUNT)
+               ELSE
+                   MOVE 'Y' TO WS-TABLE-FULL
+                   ADD 1 TO WS-ACCOUNTS-OVERFLOW
+               END-IF
+           END-IF.
+
+       0300-CREDIT-INTEREST.
+           PERFORM VARYING IA-IDX FROM 1 BY 1
+                   UNTIL IA-IDX > WS-INTCALC-ACCOUNT-COUNT
+               PERFORM 0320-ACCRUE-ONE-ACCOUNT
+           END-PERFORM.
+
+       0320-ACCRUE-ONE-ACCOUNT.
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               IA-BALANCE(IA-IDX) * IA-INTEREST-RATE(IA-IDX)
+           IF WS-INTEREST-AMOUNT > 0
+               CALL 'TRANSACT' USING IA-ACCOUNT-NUMBER(IA-IDX)
+                                      'C'
+                                      WS-INTEREST-AMOUNT
+                                      IA-CURRENCY-CODE(IA-IDX)
+                                      WS-OVERRIDE-FLAG
+                                      WS-SUPERVISOR-ID
+                                      WS-RETURN-CODE
+               IF WS-RETURN-CODE = '00'
+                   ADD 1 TO WS-ACCOUNTS-CREDITED
+               END-IF
+               MOVE IA-ACCOUNT-NUMBER(IA-IDX) TO WS-LAST-ACCOUNT-NUMBER
+               PERFORM 0380-CHECKPOINT-IF-DUE
+           END-IF.
+
+       0380-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-CHECKPOINT
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 0400-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-SINCE-CHECKPOINT
+           END-IF.
+
+       0400-WRITE-CHECKPOINT.
+           MOVE WS-LAST-ACCOUNT-NUMBER TO IR-LAST-ACCOUNT-NUMBER
+           OPEN OUTPUT RESTART-FILE
+           WRITE INTCALC-RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       0850-RESET-CHECKPOINT.
+           MOVE ZERO TO IR-LAST-ACCOUNT-NUMBER
+           OPEN OUTPUT RESTART-FILE
+           WRITE INTCALC-RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       0900-DISPLAY-SUMMARY.
+           DISPLAY 'INTCALC RUN SUMMARY'
+           IF WS-ABEND-SWITCH = 'Y'
+               DISPLAY 'RUN ABENDED - NO INTEREST WAS CREDITED'
+           ELSE
+               DISPLAY 'ACCOUNTS PROCESSED: ' WS-ACCOUNTS-PROCESSED
+               DISPLAY 'ACCOUNTS CREDITED.: ' WS-ACCOUNTS-CREDITED
+               DISPLAY 'ACCOUNTS SKIPPED..: ' WS-ACCOUNTS-SKIPPED
+               IF WS-TABLE-FULL = 'Y'
+                   DISPLAY 'WARNING: ELIGIBLE-ACCOUNT TABLE FULL, '
+                           WS-ACCOUNTS-OVERFLOW
+                           ' ACCOUNT(S) NOT CREDITED THIS RUN'
+               END-IF
+           END-IF.
