@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TELRINQ.
+      *----------------------------------------------------------------
+      *  ONLINE TELLER INQUIRY/OVERRIDE TRANSACTION (CICS, TRANID TELR)
+      *  LETS A TELLER LOOK UP AN ACCOUNT'S CURRENT BALANCE AND RECENT
+      *  POSTINGS, AND, WITH A VALID SUPERVISOR OVERRIDE CODE, RESUBMIT
+      *  A DEBIT AGAINST THAT ACCOUNT FLAGGED TO BYPASS THE ZERO-FLOOR
+      *  CHECK TRANSACT OTHERWISE APPLIES ON THE INSUFFICIENT-FUNDS
+      *  PATH. THE OVERRIDE STILL GOES THROUGH TRANSACT'S OWN POSTING
+      *  LOGIC, SO IT LANDS IN TRNJRNL LIKE ANY OTHER TRANSACTION.
+      *
+      *  ACCTMAST, OVRDCODE AND RCNTPOST ARE DEFINED TO CICS AS VSAM
+      *  KSDS FILES. TRNJRNL ITSELF IS ORGANIZATION LINE SEQUENTIAL
+      *  (NOT VSAM), SO IT HAS NO CICS FILE CONTROL EQUIVALENT AND
+      *  CANNOT BE BROWSED ONLINE; INSTEAD TRANSACT MAINTAINS RCNTPOST,
+      *  A KSDS KEYED BY ACCOUNT NUMBER HOLDING EACH ACCOUNT'S LAST 5
+      *  POSTINGS, AS A SIDE EFFECT OF EVERY POSTING IT APPLIES (SEE
+      *  0550-UPDATE-RECENT-POSTINGS IN LEGACY_TRANSACTION.CBL). TELRINQ
+      *  READS THAT RECORD WITH A SINGLE KEYED READ RATHER THAN
+      *  BROWSING TRNJRNL.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY DFHAID.
+       COPY TELRMAP.
+       COPY ACCTMAST.
+       COPY RCNTPOST.
+       COPY OVRDCODE.
+       COPY ACCTTYP.
+       01  WS-COMMAREA.
+           05  CA-ACCOUNT-NUMBER       PIC 9(10).
+       01  WS-RESP                     PIC S9(08) COMP.
+       01  WS-ACCOUNT-NUMBER           PIC 9(10).
+       01  WS-ACCT-FOUND               PIC X(01) VALUE 'N'.
+       01  WS-AMOUNT                   PIC S9(09)V99.
+       01  WS-CURRENCY-CODE            PIC X(03).
+       01  WS-OVERRIDE-FLAG            PIC X(01).
+       01  WS-RETURN-CODE              PIC X(02).
+       01  WS-VALID-OVERRIDE           PIC X(01) VALUE 'N'.
+       01  WS-SUPERVISOR-ID            PIC X(08).
+       01  WS-HIST-COUNT               PIC 9(01) VALUE ZERO.
+       01  WS-HIST-LINE                PIC X(60).
+       01  WS-BALANCE-EDIT             PIC ZZZZZZZZZ9.99-.
+       01  WS-AMOUNT-EDIT              PIC ZZZZZZZZZ9.99-.
+       01  WS-END-CONVERSATION         PIC X(01) VALUE 'N'.
+       01  WS-GOODBYE-MSG              PIC X(40)
+               VALUE 'TELLER INQUIRY SESSION ENDED'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  CA-ACCOUNT-NUMBER       PIC 9(10).
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           MOVE 'N' TO WS-END-CONVERSATION
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               EVALUATE EIBAID
+                   WHEN DFHPF3
+                       PERFORM 9000-SEND-GOODBYE
+                   WHEN DFHENTER
+                       PERFORM 2000-RECEIVE-AND-PROCESS
+                   WHEN OTHER
+                       PERFORM 1000-SEND-INITIAL-SCREEN
+               END-EVALUATE
+           END-IF
+           IF WS-END-CONVERSATION = 'Y'
+               EXEC CICS RETURN
+               END-EXEC
+           ELSE
+               EXEC CICS RETURN TRANSID('TELR')
+                        COMMAREA(WS-COMMAREA)
+                        LENGTH(LENGTH OF WS-COMMAREA)
+               END-EXEC
+           END-IF.
+
+       1000-SEND-INITIAL-SCREEN.
+           MOVE LOW-VALUES TO TELRMAPO
+           MOVE 'ENTER ACCOUNT NUMBER AND PRESS ENTER' TO MSGO
+           EXEC CICS SEND MAP('TELRMAP') MAPSET('TELRSET')
+                    FROM(TELRMAPO) ERASE
+           END-EXEC.
+
+       2000-RECEIVE-AND-PROCESS.
+           MOVE LOW-VALUES TO TELRMAPI
+           EXEC CICS RECEIVE MAP('TELRMAP') MAPSET('TELRSET')
+                    INTO(TELRMAPI) RESP(WS-RESP)
+           END-EXEC
+           MOVE LOW-VALUES TO TELRMAPO
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'PRESS ENTER AFTER KEYING ACCOUNT NUMBER' TO MSGO
+               PERFORM 1000-SEND-INITIAL-SCREEN
+           ELSE
+               IF ACCTI = SPACES OR ACCTI = LOW-VALUES
+                   MOVE CA-ACCOUNT-NUMBER OF WS-COMMAREA
+                       TO WS-ACCOUNT-NUMBER
+               ELSE
+                   MOVE ACCTI TO WS-ACCOUNT-NUMBER
+                   MOVE WS-ACCOUNT-NUMBER
+                       TO CA-ACCOUNT-NUMBER OF WS-COMMAREA
+               END-IF
+               PERFORM 2100-LOOKUP-ACCOUNT
+               IF WS-ACCT-FOUND = 'Y'
+                   PERFORM 2200-LOOKUP-RECENT-POSTINGS
+                   IF OVRCDI NOT = SPACES AND OVRAMTI NOT = SPACES
+                       PERFORM 2300-VALIDATE-AND-OVERRIDE
+                   END-IF
+               END-IF
+               PERFORM 1500-SEND-RESULT-SCREEN
+           END-IF.
+
+       2100-LOOKUP-ACCOUNT.
+           EXEC CICS READ FILE('ACCTMAST')
+                    INTO(ACCOUNT-MASTER-RECORD)
+                    RIDFLD(WS-ACCOUNT-NUMBER)
+                    RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-ACCT-FOUND
+           ELSE
+               MOVE 'N' TO WS-ACCT-FOUND
+               MOVE 'ACCOUNT NOT FOUND' TO MSGO
+           END-IF.
+
+       2200-LOOKUP-RECENT-POSTINGS.
+           MOVE SPACES TO HIST1O HIST2O HIST3O
+           MOVE ZERO TO WS-HIST-COUNT
+           MOVE WS-ACCOUNT-NUMBER TO RP-ACCOUNT-NUMBER
+           EXEC CICS READ FILE('RCNTPOST')
+                    INTO(RECENT-POSTINGS-RECORD)
+                    RIDFLD(RP-ACCOUNT-NUMBER)
+                    RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM VARYING WS-HIST-COUNT FROM 1 BY 1
+                       UNTIL WS-HIST-COUNT > 3
+                       OR RP-TRANS-TYPE(WS-HIST-COUNT) = LOW-VALUES
+                   PERFORM 2250-FORMAT-HIST-LINE
+               END-PERFORM
+           END-IF.
+
+       2250-FORMAT-HIST-LINE.
+           MOVE SPACES TO WS-HIST-LINE
+           MOVE RP-AMOUNT(WS-HIST-COUNT) TO WS-AMOUNT-EDIT
+           MOVE RP-AFTER-BALANCE(WS-HIST-COUNT) TO WS-BALANCE-EDIT
+           STRING RP-TRANS-TYPE(WS-HIST-COUNT) DELIMITED BY SIZE
+                  ' AMT ' DELIMITED BY SIZE
+                  WS-AMOUNT-EDIT DELIMITED BY SIZE
+                  ' BAL ' DELIMITED BY SIZE
+                  WS-BALANCE-EDIT DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  RP-CURRENCY-CODE(WS-HIST-COUNT) DELIMITED BY SIZE
+               INTO WS-HIST-LINE
+           EVALUATE WS-HIST-COUNT
+               WHEN 1
+                   MOVE WS-HIST-LINE TO HIST1O
+               WHEN 2
+                   MOVE WS-HIST-LINE TO HIST2O
+               WHEN 3
+                   MOVE WS-HIST-LINE TO HIST3O
+           END-EVALUATE.
+
+       2300-VALIDATE-AND-OVERRIDE.
+           MOVE 'N' TO WS-VALID-OVERRIDE
+           EXEC CICS READ FILE('OVRDCODE')
+                    INTO(OVERRIDE-CODE-RECORD)
+                    RIDFLD(OVRCDI)
+                    RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-VALID-OVERRIDE
+               MOVE OV-SUPERVISOR-ID TO WS-SUPERVISOR-ID
+           END-IF
+           IF WS-VALID-OVERRIDE = 'Y'
+               PERFORM 2320-CHECK-OVERRIDE-ELIGIBLE
+           END-IF
+           IF WS-VALID-OVERRIDE = 'Y'
+               COMPUTE WS-AMOUNT = FUNCTION NUMVAL(OVRAMTI)
+               MOVE AM-CURRENCY-CODE TO WS-CURRENCY-CODE
+               MOVE 'Y' TO WS-OVERRIDE-FLAG
+               CALL 'TRANSACT' USING WS-ACCOUNT-NUMBER
+                                      'D'
+                                      WS-AMOUNT
+                                      WS-CURRENCY-CODE
+                                      WS-OVERRIDE-FLAG
+                                      WS-SUPERVISOR-ID
+                                      WS-RETURN-CODE
+               IF WS-RETURN-CODE = '00'
+                   STRING 'OVERRIDE POSTED BY ' DELIMITED BY SIZE
+                          WS-SUPERVISOR-ID DELIMITED BY SIZE
+                       INTO MSGO
+                   PERFORM 2100-LOOKUP-ACCOUNT
+               ELSE
+                   MOVE 'OVERRIDE POSTING FAILED' TO MSGO
+               END-IF
+           ELSE
+               IF MSGO = SPACES OR MSGO = LOW-VALUES
+                   MOVE 'INVALID SUPERVISOR OVERRIDE CODE' TO MSGO
+               END-IF
+           END-IF.
+
+       2320-CHECK-OVERRIDE-ELIGIBLE.
+           EXEC CICS READ FILE('ACCTTYPE')
+                    INTO(ACCOUNT-TYPE-RECORD)
+                    RIDFLD(AM-ACCOUNT-TYPE)
+                    RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                   OR AT-OVERDRAFT-LIMIT NOT = 0
+               MOVE 'N' TO WS-VALID-OVERRIDE
+               MOVE 'OVERRIDE ONLY PERMITTED ON ZERO-FLOOR TYPES'
+                   TO MSGO
+           END-IF.
+
+       1500-SEND-RESULT-SCREEN.
+           MOVE WS-ACCOUNT-NUMBER TO ACCTO
+           IF WS-ACCT-FOUND = 'Y'
+               MOVE AM-BALANCE TO WS-BALANCE-EDIT
+               MOVE WS-BALANCE-EDIT TO BALO
+           END-IF
+           EXEC CICS SEND MAP('TELRMAP') MAPSET('TELRSET')
+                    FROM(TELRMAPO) DATAONLY
+           END-EXEC.
+
+       9000-SEND-GOODBYE.
+           MOVE 'Y' TO WS-END-CONVERSATION
+           EXEC CICS SEND TEXT FROM(WS-GOODBYE-MSG)
+                    LENGTH(LENGTH OF WS-GOODBYE-MSG)
+                    ERASE FREEKB
+           END-EXEC.
