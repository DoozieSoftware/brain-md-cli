@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      *  ACCOUNT TYPE REFERENCE RECORD LAYOUT
+      *  ONE ENTRY PER PRODUCT TYPE (CHECKING, SAVINGS, MONEY MARKET,
+      *  LINE OF CREDIT, ETC), MAINTAINED IN ACCTTYPE.DAT
+      *----------------------------------------------------------------
+       01  ACCOUNT-TYPE-RECORD.
+           05  AT-TYPE-CODE            PIC X(01).
+           05  AT-TYPE-DESC            PIC X(20).
+           05  AT-OVERDRAFT-LIMIT      PIC S9(09)V99.
+           05  AT-OVERDRAFT-FEE        PIC S9(07)V99.
+           05  AT-INTEREST-RATE        PIC S9V9(04).
