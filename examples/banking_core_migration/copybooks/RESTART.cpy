@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      *  BATCHPOST RESTART CONTROL RECORD
+      *  HOLDS THE SEQUENCE NUMBER OF THE LAST TRANSACTION SUCCESSFULLY
+      *  POSTED BY THE CURRENT NIGHTLY RUN, SO AN ABEND MID-RUN CAN BE
+      *  RESTARTED WITHOUT DOUBLE-POSTING. RESET TO ZERO ONCE THE RUN
+      *  COMPLETES NORMALLY.
+      *----------------------------------------------------------------
+       01  RESTART-RECORD.
+           05  RC-LAST-SEQUENCE-NUMBER PIC 9(08).
