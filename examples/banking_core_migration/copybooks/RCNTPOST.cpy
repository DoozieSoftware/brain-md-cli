@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------
+      *  RECENT POSTINGS RECORD LAYOUT
+      *  ONE ENTRY PER ACCOUNT, KEYED BY RP-ACCOUNT-NUMBER, HOLDING THE
+      *  LAST 5 POSTINGS TRANSACT APPLIED TO THAT ACCOUNT (MOST RECENT
+      *  IN RP-ENTRY(1)). MAINTAINED BY TRANSACT ALONGSIDE TRNJRNL SO
+      *  AN ONLINE TRANSACTION (E.G. TELRINQ) CAN LOOK UP AN ACCOUNT'S
+      *  RECENT ACTIVITY WITH A SINGLE KEYED READ AGAINST A REAL VSAM
+      *  KSDS, RATHER THAN BROWSING THE LINE-SEQUENTIAL TRNJRNL FILE
+      *  (WHICH HAS NO VSAM EQUIVALENT CICS FILE CONTROL CAN OPEN)
+      *----------------------------------------------------------------
+       01  RECENT-POSTINGS-RECORD.
+           05  RP-ACCOUNT-NUMBER       PIC 9(10).
+           05  RP-ENTRY OCCURS 5 TIMES.
+               10  RP-TRANS-TYPE        PIC X(01).
+               10  RP-AMOUNT            PIC S9(09)V99.
+               10  RP-AFTER-BALANCE     PIC S9(09)V99.
+               10  RP-CURRENCY-CODE     PIC X(03).
+               10  RP-TIMESTAMP         PIC X(21).
+               10  RP-OVERRIDE-FLAG     PIC X(01).
+               10  RP-SUPERVISOR-ID     PIC X(08).
