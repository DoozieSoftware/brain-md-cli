@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      *  DAILY TRANSACTION INPUT RECORD LAYOUT
+      *  ONE ENTRY PER TRANSACTION TO BE POSTED BY THE NIGHTLY BATCH
+      *  POSTING RUN (BATCHPOST), IN TI-SEQUENCE-NUMBER ORDER
+      *----------------------------------------------------------------
+       01  TRANS-INPUT-RECORD.
+           05  TI-SEQUENCE-NUMBER      PIC 9(08).
+           05  TI-ACCOUNT-NUMBER       PIC 9(10).
+           05  TI-TRANS-TYPE           PIC X(01).
+           05  TI-AMOUNT               PIC S9(09)V99.
+           05  TI-CURRENCY-CODE        PIC X(03).
