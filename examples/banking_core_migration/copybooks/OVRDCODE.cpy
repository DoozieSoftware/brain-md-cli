@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      *  SUPERVISOR OVERRIDE CODE REFERENCE RECORD LAYOUT
+      *  ONE ENTRY PER VALID SUPERVISOR OVERRIDE CODE, MAINTAINED IN
+      *  OVRDCODE.DAT AND CHECKED BY TELRINQ BEFORE IT WILL RESUBMIT A
+      *  DEBIT FLAGGED TO BYPASS THE ZERO-FLOOR CHECK ON SAVINGS-STYLE
+      *  ACCOUNTS
+      *----------------------------------------------------------------
+       01  OVERRIDE-CODE-RECORD.
+           05  OV-CODE                 PIC X(06).
+           05  OV-SUPERVISOR-ID        PIC X(08).
