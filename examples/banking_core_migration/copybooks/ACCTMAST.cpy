@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      *  ACCOUNT MASTER RECORD LAYOUT
+      *  ONE ENTRY PER ACCOUNT, KEYED BY AM-ACCOUNT-NUMBER
+      *----------------------------------------------------------------
+       01  ACCOUNT-MASTER-RECORD.
+           05  AM-ACCOUNT-NUMBER       PIC 9(10).
+           05  AM-ACCOUNT-TYPE         PIC X(01).
+           05  AM-BALANCE              PIC S9(09)V99.
+           05  AM-CURRENCY-CODE        PIC X(03).
