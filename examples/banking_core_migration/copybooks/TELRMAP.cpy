@@ -0,0 +1,62 @@
+      *----------------------------------------------------------------
+      *  SYMBOLIC MAP FOR MAPSET TELRSET, MAP TELRMAP
+      *  (THE BMS MACRO SOURCE LIVES WITH THE REST OF THE ONLINE
+      *  RESOURCE DEFINITIONS AND IS ASSEMBLED SEPARATELY; THIS IS THE
+      *  COBOL COPY MEMBER THE BMS TRANSLATOR PRODUCES FROM IT)
+      *
+      *  TELLER INQUIRY/OVERRIDE SCREEN -
+      *    ACCTI/OVRCDI/OVRAMTI ARE OPERATOR INPUT FIELDS
+      *    BALO, HIST1O-HIST3O AND MSGO ARE PROGRAM OUTPUT FIELDS
+      *----------------------------------------------------------------
+       01  TELRMAPI.
+           05  FILLER                  PIC X(12).
+           05  ACCTL                   PIC S9(4) COMP.
+           05  ACCTF                   PIC X.
+           05  ACCTA                   PIC X.
+           05  ACCTI                   PIC X(10).
+           05  OVRCDL                  PIC S9(4) COMP.
+           05  OVRCDF                  PIC X.
+           05  OVRCDA                  PIC X.
+           05  OVRCDI                  PIC X(06).
+           05  OVRAMTL                 PIC S9(4) COMP.
+           05  OVRAMTF                 PIC X.
+           05  OVRAMTA                 PIC X.
+           05  OVRAMTI                 PIC X(12).
+           05  BALL                    PIC S9(4) COMP.
+           05  BALF                    PIC X.
+           05  BALA                    PIC X.
+           05  BALI                    PIC X(14).
+           05  MSGL                    PIC S9(4) COMP.
+           05  MSGF                    PIC X.
+           05  MSGA                    PIC X.
+           05  MSGI                    PIC X(60).
+           05  HIST1L                  PIC S9(4) COMP.
+           05  HIST1F                  PIC X.
+           05  HIST1A                  PIC X.
+           05  HIST1I                  PIC X(60).
+           05  HIST2L                  PIC S9(4) COMP.
+           05  HIST2F                  PIC X.
+           05  HIST2A                  PIC X.
+           05  HIST2I                  PIC X(60).
+           05  HIST3L                  PIC S9(4) COMP.
+           05  HIST3F                  PIC X.
+           05  HIST3A                  PIC X.
+           05  HIST3I                  PIC X(60).
+       01  TELRMAPO REDEFINES TELRMAPI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(04).
+           05  ACCTO                   PIC X(10).
+           05  FILLER                  PIC X(04).
+           05  OVRCDO                  PIC X(06).
+           05  FILLER                  PIC X(04).
+           05  OVRAMTO                 PIC X(12).
+           05  FILLER                  PIC X(04).
+           05  BALO                    PIC X(14).
+           05  FILLER                  PIC X(04).
+           05  MSGO                    PIC X(60).
+           05  FILLER                  PIC X(04).
+           05  HIST1O                  PIC X(60).
+           05  FILLER                  PIC X(04).
+           05  HIST2O                  PIC X(60).
+           05  FILLER                  PIC X(04).
+           05  HIST3O                  PIC X(60).
