@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      *  IN-MEMORY ACCOUNT TYPE TABLE, LOADED FROM ACCTTYPE.DAT
+      *  SEARCHED BY TT-TYPE-CODE TO GET THE OVERDRAFT LIMIT/FEE AND
+      *  INTEREST RATE CONFIGURED FOR AN ACCOUNT'S TYPE
+      *----------------------------------------------------------------
+       01  WS-ACCOUNT-TYPE-TABLE.
+           05  WS-ACCT-TYPE-COUNT      PIC 9(04) VALUE ZERO.
+           05  WS-ACCT-TYPE-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-ACCT-TYPE-COUNT
+                   INDEXED BY TT-IDX.
+               10  TT-TYPE-CODE         PIC X(01).
+               10  TT-TYPE-DESC         PIC X(20).
+               10  TT-OVERDRAFT-LIMIT   PIC S9(09)V99.
+               10  TT-OVERDRAFT-FEE     PIC S9(07)V99.
+               10  TT-INTEREST-RATE     PIC S9V9(04).
