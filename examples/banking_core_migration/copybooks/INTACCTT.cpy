@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      *  IN-MEMORY SAVINGS-ACCOUNT TABLE, BUILT BY SCANNING ACCTMAST
+      *  ONE ENTRY PER SAVINGS-TYPE ACCOUNT ELIGIBLE FOR INTEREST THIS
+      *  RUN, SO THE ACCOUNT-MASTER FILE CAN BE CLOSED BEFORE TRANSACT
+      *  IS CALLED (TRANSACT OPENS/CLOSES ACCTMAST ITSELF ON EVERY CALL)
+      *----------------------------------------------------------------
+       01  WS-INTCALC-ACCOUNT-TABLE.
+           05  WS-INTCALC-ACCOUNT-COUNT   PIC 9(04) VALUE ZERO.
+           05  WS-INTCALC-ACCOUNT-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-INTCALC-ACCOUNT-COUNT
+                   INDEXED BY IA-IDX.
+               10  IA-ACCOUNT-NUMBER       PIC 9(10).
+               10  IA-BALANCE              PIC S9(09)V99.
+               10  IA-CURRENCY-CODE        PIC X(03).
+               10  IA-INTEREST-RATE        PIC S9V9(04).
