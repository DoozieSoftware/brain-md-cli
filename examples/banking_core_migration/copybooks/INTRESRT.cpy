@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      *  INTCALC RESTART CONTROL RECORD
+      *  HOLDS THE ACCOUNT NUMBER OF THE LAST ACCOUNT SUCCESSFULLY
+      *  CREDITED BY THE CURRENT INTEREST RUN. ACCTMAST IS READ IN
+      *  ASCENDING ACCOUNT-NUMBER KEY ORDER, SO AN ABEND MID-RUN CAN BE
+      *  RESTARTED WITHOUT RE-CREDITING ACCOUNTS ALREADY POSTED. RESET
+      *  TO ZERO ONCE THE RUN COMPLETES NORMALLY.
+      *----------------------------------------------------------------
+       01  INTCALC-RESTART-RECORD.
+           05  IR-LAST-ACCOUNT-NUMBER      PIC 9(10).
