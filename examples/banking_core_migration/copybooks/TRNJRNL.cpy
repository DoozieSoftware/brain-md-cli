@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------
+      *  TRANSACTION JOURNAL RECORD LAYOUT
+      *  ONE ENTRY PER POSTING APPLIED BY TRANSACT, APPEND ONLY
+      *  JR-OVERRIDE-FLAG/JR-SUPERVISOR-ID RECORD WHETHER A POSTING WAS
+      *  A SUPERVISOR-AUTHORIZED ZERO-FLOOR OVERRIDE AND WHO AUTHORIZED
+      *  IT, SO THE BOOK OF RECORD CAN DISTINGUISH AN OVERRIDE FROM AN
+      *  ORDINARY POSTING WITHOUT RELYING ON A SYSOUT DISPLAY LINE
+      *----------------------------------------------------------------
+       01  JOURNAL-RECORD.
+           05  JR-ACCOUNT-NUMBER       PIC 9(10).
+           05  JR-TRANS-TYPE           PIC X(01).
+           05  JR-ACCOUNT-TYPE         PIC X(01).
+           05  JR-AMOUNT               PIC S9(09)V99.
+           05  JR-BEFORE-BALANCE       PIC S9(09)V99.
+           05  JR-AFTER-BALANCE        PIC S9(09)V99.
+           05  JR-CURRENCY-CODE        PIC X(03).
+           05  JR-TIMESTAMP            PIC X(21).
+           05  JR-OVERRIDE-FLAG        PIC X(01).
+           05  JR-SUPERVISOR-ID        PIC X(08).
