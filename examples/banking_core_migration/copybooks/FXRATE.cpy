@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      *  DAILY FX RATE REFERENCE RECORD LAYOUT
+      *  ONE ENTRY PER FROM/TO CURRENCY PAIR, MAINTAINED IN FXRATE.DAT
+      *  AND REFRESHED EACH BUSINESS DAY
+      *----------------------------------------------------------------
+       01  FX-RATE-RECORD.
+           05  FX-FROM-CURRENCY        PIC X(03).
+           05  FX-TO-CURRENCY          PIC X(03).
+           05  FX-RATE                 PIC S9(04)V9(06).
