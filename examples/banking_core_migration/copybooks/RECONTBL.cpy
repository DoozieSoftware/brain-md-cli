@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      *  IN-MEMORY RECONCILIATION TABLE, BUILT BY READING TRNJRNL.DAT
+      *  ONE ENTRY PER ACCOUNT THAT POSTED AT LEAST ONE JOURNAL ENTRY,
+      *  HOLDING THE OPENING BALANCE (FIRST JR-BEFORE-BALANCE SEEN)
+      *  AND THE NET MOVEMENT ACCUMULATED ACROSS ALL ITS POSTINGS
+      *----------------------------------------------------------------
+       01  WS-RECON-TABLE.
+           05  WS-RECON-COUNT          PIC 9(04) VALUE ZERO.
+           05  WS-RECON-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON WS-RECON-COUNT
+                   INDEXED BY RT-IDX.
+               10  RT-ACCOUNT-NUMBER    PIC 9(10).
+               10  RT-OPENING-BALANCE   PIC S9(09)V99.
+               10  RT-NET-MOVEMENT      PIC S9(09)V99.
