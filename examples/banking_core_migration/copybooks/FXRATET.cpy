@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      *  IN-MEMORY FX RATE TABLE, LOADED FROM FXRATE.DAT
+      *  SEARCHED BY FT-FROM-CURRENCY/FT-TO-CURRENCY TO CONVERT A
+      *  POSTING'S CURRENCY INTO THE ACCOUNT'S OWN CURRENCY BEFORE
+      *  IT IS APPLIED TO AM-BALANCE
+      *----------------------------------------------------------------
+       01  WS-FX-RATE-TABLE.
+           05  WS-FX-RATE-COUNT        PIC 9(04) VALUE ZERO.
+           05  WS-FX-RATE-ENTRY OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-FX-RATE-COUNT
+                   INDEXED BY FT-IDX.
+               10  FT-FROM-CURRENCY     PIC X(03).
+               10  FT-TO-CURRENCY       PIC X(03).
+               10  FT-RATE              PIC S9(04)V9(06).
