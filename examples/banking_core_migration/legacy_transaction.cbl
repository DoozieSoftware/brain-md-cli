@@ -1,17 +1,316 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRANSACT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AM-ACCOUNT-NUMBER
+               FILE STATUS IS WS-AM-STATUS.
+           SELECT JOURNAL-FILE ASSIGN TO "TRNJRNL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JR-STATUS.
+           SELECT ACCOUNT-TYPE-FILE ASSIGN TO "ACCTTYPE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AT-STATUS.
+           SELECT FX-RATE-FILE ASSIGN TO "FXRATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FX-STATUS.
+           SELECT RECENT-POSTINGS-FILE ASSIGN TO "RCNTPOST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RP-ACCOUNT-NUMBER
+               FILE STATUS IS WS-RP-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTMAST.
+       FD  JOURNAL-FILE.
+           COPY TRNJRNL.
+       FD  ACCOUNT-TYPE-FILE.
+           COPY ACCTTYP.
+       FD  FX-RATE-FILE.
+           COPY FXRATE.
+       FD  RECENT-POSTINGS-FILE.
+           COPY RCNTPOST.
        WORKING-STORAGE SECTION.
-       01  WS-BALANCE       PIC 9(09)V99.
-       01  WS-AMOUNT        PIC 9(09)V99.
-       01  WS-ACCOUNT-TYPE  PIC X(01).
-       PROCEDURE DIVISION.
-           IF WS-ACCOUNT-TYPE = 'S'
-               IF WS-BALANCE - WS-AMOUNT < 0
+       01  WS-AM-STATUS     PIC X(02).
+       01  WS-JR-STATUS     PIC X(02).
+       01  WS-AT-STATUS     PIC X(02).
+       01  WS-FX-STATUS     PIC X(02).
+       01  WS-RP-STATUS     PIC X(02).
+       01  WS-RP-FOUND      PIC X(01).
+       01  WS-OVERRIDE-ELIGIBLE PIC X(01).
+       01  WS-AMOUNT        PIC S9(09)V99.
+       01  WS-BEFORE-BALANCE PIC S9(09)V99.
+       01  WS-OD-LIMIT       PIC S9(09)V99.
+       01  WS-OD-FEE         PIC S9(07)V99.
+       01  WS-JOURNAL-TRANS-TYPE PIC X(01).
+       01  WS-POSTING-CURRENCY   PIC X(03).
+       01  WS-OVERRIDE-APPLIED   PIC X(01).
+       COPY ACCTTYPT.
+       COPY FXRATET.
+       LINKAGE SECTION.
+       01  LS-ACCOUNT-NUMBER PIC 9(10).
+       01  LS-TRANS-TYPE     PIC X(01).
+       01  LS-AMOUNT         PIC S9(09)V99.
+       01  LS-CURRENCY-CODE  PIC X(03).
+       01  LS-OVERRIDE-FLAG  PIC X(01).
+       01  LS-SUPERVISOR-ID  PIC X(08).
+       01  LS-RETURN-CODE    PIC X(02).
+       PROCEDURE DIVISION USING LS-ACCOUNT-NUMBER
+                                LS-TRANS-TYPE
+                                LS-AMOUNT
+                                LS-CURRENCY-CODE
+                                LS-OVERRIDE-FLAG
+                                LS-SUPERVISOR-ID
+                                LS-RETURN-CODE.
+       0000-MAIN-LOGIC.
+           MOVE SPACES TO LS-RETURN-CODE
+           MOVE LS-AMOUNT TO WS-AMOUNT
+           PERFORM 0100-OPEN-FILES
+           IF LS-RETURN-CODE = SPACES
+               PERFORM 0150-LOAD-ACCOUNT-TYPES
+           END-IF
+           IF LS-RETURN-CODE = SPACES
+               PERFORM 0160-LOAD-FX-RATES
+           END-IF
+           IF LS-RETURN-CODE = SPACES
+               PERFORM 0200-READ-ACCOUNT
+           END-IF
+           IF LS-RETURN-CODE = SPACES
+               PERFORM 0220-CONVERT-CURRENCY
+           END-IF
+           IF LS-RETURN-CODE = SPACES
+               PERFORM 0300-POST-TRANSACTION
+           END-IF
+           PERFORM 0900-CLOSE-FILES
+           IF LS-RETURN-CODE = SPACES
+               MOVE '00' TO LS-RETURN-CODE
+           END-IF
+           GOBACK.
+
+       0100-OPEN-FILES.
+           OPEN I-O ACCOUNT-MASTER-FILE
+           IF WS-AM-STATUS NOT = '00'
+               MOVE '90' TO LS-RETURN-CODE
+           END-IF
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-JR-STATUS = '35'
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF
+           OPEN I-O RECENT-POSTINGS-FILE
+           IF WS-RP-STATUS = '35'
+               OPEN OUTPUT RECENT-POSTINGS-FILE
+               CLOSE RECENT-POSTINGS-FILE
+               OPEN I-O RECENT-POSTINGS-FILE
+           END-IF.
+
+       0150-LOAD-ACCOUNT-TYPES.
+           MOVE ZERO TO WS-ACCT-TYPE-COUNT
+           OPEN INPUT ACCOUNT-TYPE-FILE
+           IF WS-AT-STATUS NOT = '00'
+               MOVE '92' TO LS-RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-AT-STATUS = '10'
+                   READ ACCOUNT-TYPE-FILE
+                       AT END
+                           MOVE '10' TO WS-AT-STATUS
+                       NOT AT END
+                           PERFORM 0155-ADD-ACCOUNT-TYPE-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-TYPE-FILE
+           END-IF.
+
+       0155-ADD-ACCOUNT-TYPE-ENTRY.
+           IF WS-ACCT-TYPE-COUNT < 50
+               ADD 1 TO WS-ACCT-TYPE-COUNT
+               MOVE AT-TYPE-CODE TO TT-TYPE-CODE(WS-ACCT-TYPE-COUNT)
+               MOVE AT-TYPE-DESC TO TT-TYPE-DESC(WS-ACCT-TYPE-COUNT)
+               MOVE AT-OVERDRAFT-LIMIT
+                   TO TT-OVERDRAFT-LIMIT(WS-ACCT-TYPE-COUNT)
+               MOVE AT-OVERDRAFT-FEE
+                   TO TT-OVERDRAFT-FEE(WS-ACCT-TYPE-COUNT)
+               MOVE AT-INTEREST-RATE
+                   TO TT-INTEREST-RATE(WS-ACCT-TYPE-COUNT)
+           ELSE
+               DISPLAY 'WARNING: ACCOUNT TYPE TABLE FULL, TYPE CODE '
+                       AT-TYPE-CODE ' IGNORED'
+           END-IF.
+
+       0160-LOAD-FX-RATES.
+           MOVE ZERO TO WS-FX-RATE-COUNT
+           OPEN INPUT FX-RATE-FILE
+           IF WS-FX-STATUS = '00'
+               PERFORM UNTIL WS-FX-STATUS = '10'
+                   READ FX-RATE-FILE
+                       AT END
+                           MOVE '10' TO WS-FX-STATUS
+                       NOT AT END
+                           PERFORM 0165-ADD-FX-RATE-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE FX-RATE-FILE
+           END-IF.
+
+       0165-ADD-FX-RATE-ENTRY.
+           IF WS-FX-RATE-COUNT < 100
+               ADD 1 TO WS-FX-RATE-COUNT
+               MOVE FX-FROM-CURRENCY
+                   TO FT-FROM-CURRENCY(WS-FX-RATE-COUNT)
+               MOVE FX-TO-CURRENCY
+                   TO FT-TO-CURRENCY(WS-FX-RATE-COUNT)
+               MOVE FX-RATE TO FT-RATE(WS-FX-RATE-COUNT)
+           ELSE
+               DISPLAY 'WARNING: FX RATE TABLE FULL, RATE FOR '
+                       FX-FROM-CURRENCY '/' FX-TO-CURRENCY ' IGNORED'
+           END-IF.
+
+       0200-READ-ACCOUNT.
+           MOVE LS-ACCOUNT-NUMBER TO AM-ACCOUNT-NUMBER
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   MOVE '20' TO LS-RETURN-CODE
+           END-READ.
+
+       0220-CONVERT-CURRENCY.
+           MOVE LS-CURRENCY-CODE TO WS-POSTING-CURRENCY
+           IF WS-POSTING-CURRENCY = SPACES
+               MOVE AM-CURRENCY-CODE TO WS-POSTING-CURRENCY
+           END-IF
+           IF WS-POSTING-CURRENCY NOT = AM-CURRENCY-CODE
+               PERFORM 0230-LOOKUP-FX-RATE
+           END-IF.
+
+       0230-LOOKUP-FX-RATE.
+           SET FT-IDX TO 1
+           SEARCH WS-FX-RATE-ENTRY
+               AT END
+                   MOVE '30' TO LS-RETURN-CODE
+                   DISPLAY 'NO FX RATE FOR ' WS-POSTING-CURRENCY
+                       ' TO ' AM-CURRENCY-CODE
+               WHEN FT-FROM-CURRENCY(FT-IDX) = WS-POSTING-CURRENCY
+                       AND FT-TO-CURRENCY(FT-IDX) = AM-CURRENCY-CODE
+                   COMPUTE WS-AMOUNT ROUNDED =
+                       WS-AMOUNT * FT-RATE(FT-IDX)
+           END-SEARCH.
+
+       0250-LOOKUP-ACCOUNT-TYPE.
+           MOVE ZERO TO WS-OD-LIMIT
+           MOVE ZERO TO WS-OD-FEE
+           SET TT-IDX TO 1
+           SEARCH WS-ACCT-TYPE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TT-TYPE-CODE(TT-IDX) = AM-ACCOUNT-TYPE
+                   MOVE TT-OVERDRAFT-LIMIT(TT-IDX) TO WS-OD-LIMIT
+                   MOVE TT-OVERDRAFT-FEE(TT-IDX)   TO WS-OD-FEE
+           END-SEARCH.
+
+       0300-POST-TRANSACTION.
+           MOVE AM-BALANCE TO WS-BEFORE-BALANCE
+           MOVE 'N' TO WS-OVERRIDE-APPLIED
+           PERFORM 0250-LOOKUP-ACCOUNT-TYPE
+           IF LS-TRANS-TYPE = 'C'
+               COMPUTE AM-BALANCE = AM-BALANCE + WS-AMOUNT
+               PERFORM 0400-REWRITE-ACCOUNT
+               IF LS-RETURN-CODE = SPACES
+                   MOVE LS-TRANS-TYPE TO WS-JOURNAL-TRANS-TYPE
+                   PERFORM 0500-WRITE-JOURNAL
+               END-IF
+           ELSE
+               MOVE 'N' TO WS-OVERRIDE-ELIGIBLE
+               IF LS-OVERRIDE-FLAG = 'Y' AND WS-OD-LIMIT = 0
+                   MOVE 'Y' TO WS-OVERRIDE-ELIGIBLE
+               END-IF
+               IF WS-OVERRIDE-ELIGIBLE NOT = 'Y'
+                       AND AM-BALANCE - WS-AMOUNT < 0 - WS-OD-LIMIT
                    DISPLAY 'INSUFFICIENT FUNDS'
+                   MOVE '10' TO LS-RETURN-CODE
                ELSE
-                   COMPUTE WS-BALANCE = WS-BALANCE - WS-AMOUNT
+                   IF WS-OVERRIDE-ELIGIBLE = 'Y'
+                           AND AM-BALANCE - WS-AMOUNT < 0 - WS-OD-LIMIT
+                       MOVE 'Y' TO WS-OVERRIDE-APPLIED
+                       DISPLAY 'SUPERVISOR OVERRIDE APPLIED - ACCT: '
+                           AM-ACCOUNT-NUMBER ' BY: ' LS-SUPERVISOR-ID
+                   END-IF
+                   COMPUTE AM-BALANCE = AM-BALANCE - WS-AMOUNT
+                   PERFORM 0400-REWRITE-ACCOUNT
+                   IF LS-RETURN-CODE = SPACES
+                       MOVE LS-TRANS-TYPE TO WS-JOURNAL-TRANS-TYPE
+                       PERFORM 0500-WRITE-JOURNAL
+                       IF AM-BALANCE < 0 AND WS-OD-LIMIT > 0
+                               AND WS-OD-FEE > 0
+                           PERFORM 0600-POST-OVERDRAFT-FEE
+                       END-IF
+                   END-IF
                END-IF
+           END-IF.
+
+       0400-REWRITE-ACCOUNT.
+           REWRITE ACCOUNT-MASTER-RECORD
+           IF WS-AM-STATUS NOT = '00'
+               MOVE '91' TO LS-RETURN-CODE
+           END-IF.
+
+       0500-WRITE-JOURNAL.
+           MOVE AM-ACCOUNT-NUMBER TO JR-ACCOUNT-NUMBER
+           MOVE WS-JOURNAL-TRANS-TYPE TO JR-TRANS-TYPE
+           MOVE AM-ACCOUNT-TYPE   TO JR-ACCOUNT-TYPE
+           MOVE WS-AMOUNT         TO JR-AMOUNT
+           MOVE WS-BEFORE-BALANCE TO JR-BEFORE-BALANCE
+           MOVE AM-BALANCE        TO JR-AFTER-BALANCE
+           MOVE AM-CURRENCY-CODE  TO JR-CURRENCY-CODE
+           MOVE FUNCTION CURRENT-DATE TO JR-TIMESTAMP
+           MOVE WS-OVERRIDE-APPLIED TO JR-OVERRIDE-FLAG
+           IF WS-OVERRIDE-APPLIED = 'Y'
+               MOVE LS-SUPERVISOR-ID TO JR-SUPERVISOR-ID
            ELSE
-               COMPUTE WS-BALANCE = WS-BALANCE - WS-AMOUNT
+               MOVE SPACES TO JR-SUPERVISOR-ID
+           END-IF
+           WRITE JOURNAL-RECORD
+           PERFORM 0550-UPDATE-RECENT-POSTINGS.
+
+       0550-UPDATE-RECENT-POSTINGS.
+           MOVE AM-ACCOUNT-NUMBER TO RP-ACCOUNT-NUMBER
+           MOVE 'Y' TO WS-RP-FOUND
+           READ RECENT-POSTINGS-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-RP-FOUND
+                   MOVE LOW-VALUES TO RECENT-POSTINGS-RECORD
+                   MOVE AM-ACCOUNT-NUMBER TO RP-ACCOUNT-NUMBER
+           END-READ
+           MOVE RP-ENTRY(4) TO RP-ENTRY(5)
+           MOVE RP-ENTRY(3) TO RP-ENTRY(4)
+           MOVE RP-ENTRY(2) TO RP-ENTRY(3)
+           MOVE RP-ENTRY(1) TO RP-ENTRY(2)
+           MOVE JR-TRANS-TYPE     TO RP-TRANS-TYPE(1)
+           MOVE JR-AMOUNT         TO RP-AMOUNT(1)
+           MOVE JR-AFTER-BALANCE  TO RP-AFTER-BALANCE(1)
+           MOVE JR-CURRENCY-CODE  TO RP-CURRENCY-CODE(1)
+           MOVE JR-TIMESTAMP      TO RP-TIMESTAMP(1)
+           MOVE JR-OVERRIDE-FLAG  TO RP-OVERRIDE-FLAG(1)
+           MOVE JR-SUPERVISOR-ID  TO RP-SUPERVISOR-ID(1)
+           IF WS-RP-FOUND = 'Y'
+               REWRITE RECENT-POSTINGS-RECORD
+           ELSE
+               WRITE RECENT-POSTINGS-RECORD
+           END-IF.
+
+       0600-POST-OVERDRAFT-FEE.
+           MOVE AM-BALANCE  TO WS-BEFORE-BALANCE
+           MOVE WS-OD-FEE   TO WS-AMOUNT
+           MOVE 'N' TO WS-OVERRIDE-APPLIED
+           COMPUTE AM-BALANCE = AM-BALANCE - WS-AMOUNT
+           PERFORM 0400-REWRITE-ACCOUNT
+           IF LS-RETURN-CODE = SPACES
+               MOVE 'F' TO WS-JOURNAL-TRANS-TYPE
+               PERFORM 0500-WRITE-JOURNAL
            END-IF.
+
+       0900-CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER-FILE
+           CLOSE JOURNAL-FILE
+           CLOSE RECENT-POSTINGS-FILE.
