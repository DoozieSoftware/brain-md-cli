@@ -0,0 +1,36 @@
+//BATCHPST JOB (ACCTG),'NIGHTLY POSTING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY TRANSACTION POSTING RUN
+//* READS THE DAY'S TRANSACTION FILE AND POSTS EACH RECORD TO
+//* THE ACCOUNT MASTER VIA BATCHPOST/TRANSACT. PRODUCES A RUN
+//* SUMMARY (RECORDS READ/POSTED/DECLINED/SKIPPED) ON SYSOUT.
+//*
+//* RESTART: RESTART DD POINTS AT A PERSISTENT CHECKPOINT DATA SET.
+//* IF STEP010 ABENDS, RESUBMIT THIS JOB FROM STEP010 UNCHANGED -
+//* BATCHPOST READS THE LAST POSTED SEQUENCE NUMBER FROM RESTART
+//* AND SKIPS EVERY TRANIN RECORD ALREADY APPLIED. ON A CLEAN
+//* COMPLETION BATCHPOST RESETS RESTART TO ZERO FOR THE NEXT RUN.
+//*
+//* TRNJRNL USES DISP=(NEW,CATLG,CATLG) - THE ABNORMAL DISPOSITION
+//* MUST CATALOG, NOT DELETE, BECAUSE A MID-RUN ABEND STILL LEAVES
+//* POSTED, CHECKPOINTED TRANSACTIONS ON ACCTMAST WITH NO OTHER
+//* RECORD OF THEM; DELETING THIS GENERATION WOULD DISCARD THEIR
+//* ONLY AUDIT TRAIL AND THE RESTART LOGIC WOULD THEN SKIP THEM ON
+//* RERUN, LEAVING THEM PERMANENTLY UNJOURNALED.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=BATCHPOST
+//STEPLIB  DD   DSN=PROD.BANKCORE.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=PROD.BANKCORE.TRANIN.GDG(0),DISP=SHR
+//ACCTMAST DD   DSN=PROD.BANKCORE.ACCTMAST,DISP=SHR
+//TRNJRNL  DD   DSN=PROD.BANKCORE.TRNJRNL.GDG(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=78)
+//ACCTTYPE DD   DSN=PROD.BANKCORE.ACCTTYPE,DISP=SHR
+//FXRATE   DD   DSN=PROD.BANKCORE.FXRATE,DISP=SHR
+//RCNTPOST DD   DSN=PROD.BANKCORE.RCNTPOST,DISP=SHR
+//RESTART  DD   DSN=PROD.BANKCORE.BATCHPOST.RESTART,
+//             DISP=(OLD,KEEP,KEEP)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
