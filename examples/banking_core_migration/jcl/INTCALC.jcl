@@ -0,0 +1,27 @@
+//INTCALC  JOB (ACCTG),'MONTH END INTEREST',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* MONTH-END INTEREST ACCRUAL RUN
+//* READS ACCTMAST FOR EVERY SAVINGS-TYPE ACCOUNT, COMPUTES
+//* INTEREST AT THE RATE CONFIGURED IN ACCTTYPE, AND POSTS IT AS
+//* A CREDIT THROUGH TRANSACT SO IT LANDS IN TRNJRNL LIKE ANY
+//* OTHER TRANSACTION. SCHEDULE AFTER THE LAST BATCHPOST RUN OF
+//* THE MONTH.
+//*
+//* TRNJRNL USES DISP=(MOD,CATLG,CATLG) AGAINST GDG(0), NOT A NEW
+//* (+1) GENERATION - ON A MONTH-END DAY, BATCHPOST HAS ALREADY
+//* CREATED TODAY'S GENERATION AND INTCALC MUST APPEND TO IT SO
+//* RECONCIL/TELRINQ SEE THE WHOLE DAY'S POSTINGS (BATCHPOST'S AND
+//* INTCALC'S) UNDER THE SAME GDG(0) INSTEAD OF EACH STEP MINTING
+//* ITS OWN GENERATION AND ONLY THE LAST ONE SURVIVING AS GDG(0).
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=INTCALC
+//STEPLIB  DD   DSN=PROD.BANKCORE.LOADLIB,DISP=SHR
+//ACCTMAST DD   DSN=PROD.BANKCORE.ACCTMAST,DISP=SHR
+//TRNJRNL  DD   DSN=PROD.BANKCORE.TRNJRNL.GDG(0),
+//             DISP=(MOD,CATLG,CATLG)
+//ACCTTYPE DD   DSN=PROD.BANKCORE.ACCTTYPE,DISP=SHR
+//FXRATE   DD   DSN=PROD.BANKCORE.FXRATE,DISP=SHR
+//RCNTPOST DD   DSN=PROD.BANKCORE.RCNTPOST,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
