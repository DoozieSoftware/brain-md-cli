@@ -0,0 +1,17 @@
+//RECONCIL JOB (ACCTG),'EOD RECONCILIATION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* END-OF-DAY RECONCILIATION RUN
+//* SUMS THE DEBITS AND CREDITS POSTED THROUGH TRANSACT FOR EACH
+//* ACCOUNT IN TODAY'S TRNJRNL AND COMPARES THE NET MOVEMENT TO
+//* THE ACTUAL OPENING-TO-CLOSING BALANCE CHANGE ON ACCTMAST,
+//* FLAGGING ANY ACCOUNT WHERE THEY DON'T AGREE. RUN AFTER THE
+//* LAST POSTING STEP OF THE DAY (BATCHPOST AND, MONTH-END, ALSO
+//* INTCALC) AND BEFORE TRNJRNL IS ROLLED TO THE NEXT GENERATION.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=RECONCIL
+//STEPLIB  DD   DSN=PROD.BANKCORE.LOADLIB,DISP=SHR
+//ACCTMAST DD   DSN=PROD.BANKCORE.ACCTMAST,DISP=SHR
+//TRNJRNL  DD   DSN=PROD.BANKCORE.TRNJRNL.GDG(0),DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
