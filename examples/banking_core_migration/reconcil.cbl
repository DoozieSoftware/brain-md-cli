@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AM-ACCOUNT-NUMBER
+               FILE STATUS IS WS-AM-STATUS.
+           SELECT JOURNAL-FILE ASSIGN TO "TRNJRNL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTMAST.
+       FD  JOURNAL-FILE.
+           COPY TRNJRNL.
+       WORKING-STORAGE SECTION.
+       01  WS-AM-STATUS            PIC X(02).
+       01  WS-JR-STATUS            PIC X(02).
+       01  WS-EOF-SWITCH           PIC X(01).
+       01  WS-EXPECTED-CLOSING     PIC S9(09)V99.
+       01  WS-DIFFERENCE           PIC S9(09)V99.
+       01  WS-ACCOUNTS-CHECKED     PIC 9(08).
+       01  WS-ACCOUNTS-IN-BALANCE  PIC 9(08).
+       01  WS-ACCOUNTS-OUT-BALANCE PIC 9(08).
+       01  WS-ACCOUNTS-NOT-FOUND   PIC 9(08).
+       01  WS-TABLE-FULL           PIC X(01) VALUE 'N'.
+       01  WS-ENTRY-TRACKED        PIC X(01).
+       01  WS-ACCOUNTS-UNTRACKED   PIC 9(08).
+       COPY RECONTBL.
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 0100-OPEN-FILES
+           PERFORM 0200-BUILD-RECON-TABLE
+           CLOSE JOURNAL-FILE
+           PERFORM 0300-CHECK-ACCOUNTS
+           PERFORM 0800-CLOSE-FILES
+           PERFORM 0900-DISPLAY-SUMMARY
+           PERFORM 0950-SET-RETURN-CODE
+           STOP RUN.
+
+       0100-OPEN-FILES.
+           OPEN INPUT JOURNAL-FILE
+           OPEN INPUT ACCOUNT-MASTER-FILE
+           MOVE 'N' TO WS-EOF-SWITCH
+           MOVE ZERO TO WS-RECON-COUNT
+           MOVE ZERO TO WS-ACCOUNTS-CHECKED
+           MOVE ZERO TO WS-ACCOUNTS-IN-BALANCE
+           MOVE ZERO TO WS-ACCOUNTS-OUT-BALANCE
+           MOVE ZERO TO WS-ACCOUNTS-NOT-FOUND
+           MOVE ZERO TO WS-ACCOUNTS-UNTRACKED
+           MOVE 'N' TO WS-TABLE-FULL.
+
+       0200-BUILD-RECON-TABLE.
+           PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+               READ JOURNAL-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM 0250-ACCUMULATE-ENTRY
+               END-READ
+           END-PERFORM.
+
+       0250-ACCUMULATE-ENTRY.
+           PERFORM 0260-FIND-OR-ADD-ENTRY
+           IF WS-ENTRY-TRACKED = 'Y'
+               IF JR-TRANS-TYPE = 'C'
+                   ADD JR-AMOUNT TO RT-NET-MOVEMENT(RT-IDX)
+               ELSE
+                   SUBTRACT JR-AMOUNT FROM RT-NET-MOVEMENT(RT-IDX)
+               END-IF
+           END-IF.
+
+       0260-FIND-OR-ADD-ENTRY.
+           MOVE 'Y' TO WS-ENTRY-TRACKED
+           SET RT-IDX TO 1
+           SEARCH WS-RECON-ENTRY
+               AT END
+                   IF WS-RECON-COUNT < 2000
+                       ADD 1 TO WS-RECON-COUNT
+                       SET RT-IDX TO WS-RECON-COUNT
+                       MOVE JR-ACCOUNT-NUMBER
+                           TO RT-ACCOUNT-NUMBER(RT-IDX)
+                       MOVE JR-BEFORE-BALANCE
+                           TO RT-OPENING-BALANCE(RT-IDX)
+                       MOVE ZERO TO RT-NET-MOVEMENT(RT-IDX)
+                   ELSE
+                       MOVE 'N' TO WS-ENTRY-TRACKED
+                       MOVE 'Y' TO WS-TABLE-FULL
+                       ADD 1 TO WS-ACCOUNTS-UNTRACKED
+                   END-IF
+               WHEN RT-ACCOUNT-NUMBER(RT-IDX) = JR-ACCOUNT-NUMBER
+                   CONTINUE
+           END-SEARCH.
+
+       0300-CHECK-ACCOUNTS.
+           SET RT-IDX TO 1
+           PERFORM WS-RECON-COUNT TIMES
+               PERFORM 0350-CHECK-ONE-ACCOUNT
+               SET RT-IDX UP BY 1
+           END-PERFORM.
+
+       0350-CHECK-ONE-ACCOUNT.
+           ADD 1 TO WS-ACCOUNTS-CHECKED
+           MOVE RT-ACCOUNT-NUMBER(RT-IDX) TO AM-ACCOUNT-NUMBER
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-ACCOUNTS-NOT-FOUND
+                   DISPLAY 'ACCOUNT NOT ON MASTER: '
+                       RT-ACCOUNT-NUMBER(RT-IDX)
+               NOT INVALID KEY
+                   COMPUTE WS-EXPECTED-CLOSING =
+                       RT-OPENING-BALANCE(RT-IDX)
+                       + RT-NET-MOVEMENT(RT-IDX)
+                   COMPUTE WS-DIFFERENCE =
+                       AM-BALANCE - WS-EXPECTED-CLOSING
+                   IF WS-DIFFERENCE = ZERO
+                       ADD 1 TO WS-ACCOUNTS-IN-BALANCE
+                   ELSE
+                       ADD 1 TO WS-ACCOUNTS-OUT-BALANCE
+                       DISPLAY 'OUT OF BALANCE ACCT: '
+                           AM-ACCOUNT-NUMBER
+                           ' EXPECTED: ' WS-EXPECTED-CLOSING
+                           ' ACTUAL: ' AM-BALANCE
+                           ' DIFF: ' WS-DIFFERENCE
+                   END-IF
+           END-READ.
+
+       0800-CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER-FILE.
+
+       0900-DISPLAY-SUMMARY.
+           DISPLAY 'RECONCIL RUN SUMMARY'
+           DISPLAY 'ACCOUNTS CHECKED....: ' WS-ACCOUNTS-CHECKED
+           DISPLAY 'ACCOUNTS IN BALANCE.: ' WS-ACCOUNTS-IN-BALANCE
+           DISPLAY 'ACCOUNTS OUT BALANCE: ' WS-ACCOUNTS-OUT-BALANCE
+           DISPLAY 'ACCOUNTS NOT FOUND..: ' WS-ACCOUNTS-NOT-FOUND
+           IF WS-TABLE-FULL = 'Y'
+               DISPLAY 'WARNING: RECONCILIATION TABLE FULL, '
+                       WS-ACCOUNTS-UNTRACKED
+                       ' JOURNAL ENTRY(IES) COULD NOT BE TRACKED'
+           END-IF.
+
+       0950-SET-RETURN-CODE.
+           MOVE ZERO TO RETURN-CODE
+           IF WS-ACCOUNTS-OUT-BALANCE > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           IF WS-TABLE-FULL = 'Y'
+               MOVE 8 TO RETURN-CODE
+           END-IF.
